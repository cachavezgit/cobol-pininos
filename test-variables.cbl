@@ -9,37 +9,60 @@
        AUTHOR CARLOS IVAN CHAVEZ FUENTES.
        DATE-WRITTEN "25/12/25".
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-           01      var1    PICTURE     9(5).
-           01      var2    PICTURE     9(5).
-           01      result  PICTURE     9(5).
-           01      var1-f  PICTURE     Z(4)9.
-           01      var2-f  PICTURE     Z(4)9.
-           01      result-f PICTURE    Z(4)9.
+           COPY "campos-suma.cpy".
+           01      entrada-texto   PICTURE X(10).
+           01      entrada-valida  PICTURE X(01) VALUE 'N'.
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "THIS IS MAIN PROCEDURE"
            PERFORM FUNCTIONALITY.
-           STOP RUN.
+           GOBACK.
 
        FUNCTIONALITY.
-           DISPLAY "Introduzca el primer valor:"
-           ACCEPT var1.
-           DISPLAY "Introduzca el segundo valor:"
-           ACCEPT var2.
-
-           ADD var1, var2 GIVING result.
+           MOVE 'N' TO entrada-valida
+           PERFORM SOLICITA-VAR1 UNTIL entrada-valida = 'S'
+           MOVE 'N' TO entrada-valida
+           PERFORM SOLICITA-VAR2 UNTIL entrada-valida = 'S'
 
-           MOVE var1 TO var1-f.
-           MOVE Var2 TO var2-f.
-           MOVE result TO result-f.
+           CALL "SUMACALC" USING var1, var2, result,
+                                  var1-f, var2-f, result-f.
 
-           DISPLAY "Los valores ingresados fueron: " 
+           DISPLAY "Los valores ingresados fueron: "
                FUNCTION TRIM(var1-f) " y " FUNCTION TRIM(var2-f)
-               ". Esos valores sumados nos dan: " 
+               ". Esos valores sumados nos dan: "
                FUNCTION TRIM(result-f).
+
+       SOLICITA-VAR1.
+           DISPLAY "Introduzca el primer valor:"
+           ACCEPT entrada-texto
+           IF entrada-texto NOT = SPACES
+               AND FUNCTION TRIM(entrada-texto) IS NUMERIC
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(entrada-texto))
+                   TO var1
+               MOVE 'S' TO entrada-valida
+           ELSE
+               DISPLAY "Valor invalido, capture solo numeros."
+           END-IF.
+
+       SOLICITA-VAR2.
+           DISPLAY "Introduzca el segundo valor:"
+           ACCEPT entrada-texto
+           IF entrada-texto NOT = SPACES
+               AND FUNCTION TRIM(entrada-texto) IS NUMERIC
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(entrada-texto))
+                   TO var2
+               MOVE 'S' TO entrada-valida
+           ELSE
+               DISPLAY "Valor invalido, capture solo numeros."
+           END-IF.
        END PROGRAM TEST-VARIABLES.
