@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author: Carlos Ivan Chavez Fuentes
+      * Date: 08Ago26
+      * Purpose: Cruzar el total de los archivos listados en
+      *          data/control.txt (los mismos que lee INTRO-TO-COBOL)
+      *          contra el total calculado corriendo cada monto a
+      *          traves de SUMACALC, el mismo subprograma que usa la
+      *          operacion SUMA de OPERACIONES-MATEMATICAS, para
+      *          detectar truncamientos o caidas de datos antes de que
+      *          lleguen al mayor.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIACION.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA
+               SYMBOLIC CHARACTERS ANGULAR-DERECHA IS 61
+                                   ANGULAR-IZQUIERDA IS 63.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-NOMBRE-ARCHIVO
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT ARCHIVO-CONTROL ASSIGN TO "data/control.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+           COPY "registro-entrada.cpy".
+       FD  ARCHIVO-CONTROL.
+       01  WS-REGISTRO-CONTROL PIC X(40).
+       WORKING-STORAGE SECTION.
+           COPY "campos-suma.cpy".
+       01  WS-EOF              PIC A(1) VALUE 'N'.
+       01  WS-EOF-CONTROL      PIC A(1) VALUE 'N'.
+       01  WS-FILE-STATUS      PIC X(02).
+       01  WS-FILE-STATUS-CONTROL PIC X(02).
+       01  WS-NOMBRE-ARCHIVO   PIC X(40).
+       01  WS-RECORD-COUNT     PIC 9(05) VALUE ZERO.
+
+      * Total de control: la suma exacta de los montos de todos los
+      * archivos listados, sin truncar decimales.
+       01  WS-TOTAL-ARCHIVO    PIC S9(09)V99 VALUE ZERO.
+       01  WS-TOTAL-ARCHIVO-F  PIC -(9)9,99.
+
+      * Total calculado corriendo cada monto a traves de SUMACALC,
+      * acumulado en "result" (el mismo campo, con el mismo limite
+      * de S9(5)V99, que usa la operacion SUMA), para que esta
+      * conciliacion exija exactamente lo que SUMA exigiria.
+       01  WS-TOTAL-CALCULADO-F PIC -(5)9,99.
+
+       01  WS-DIFERENCIA-F     PIC -(9)9,99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE ZERO TO result.
+           OPEN INPUT ARCHIVO-CONTROL.
+           IF WS-FILE-STATUS-CONTROL NOT = "00"
+               DISPLAY "ERROR OPENING ARCHIVO-CONTROL, FILE STATUS: "
+                  WS-FILE-STATUS-CONTROL
+               MOVE 16 TO RETURN-CODE
+               GO TO MAIN-PROCEDURE-EXIT
+           END-IF.
+           PERFORM UNTIL WS-EOF-CONTROL = 'Y'
+               READ ARCHIVO-CONTROL
+                  AT END MOVE 'Y' TO WS-EOF-CONTROL
+                  NOT AT END PERFORM PROCESA-ARCHIVO
+               END-READ
+           END-PERFORM.
+           CLOSE ARCHIVO-CONTROL.
+           PERFORM COMPARA-TOTALES.
+       MAIN-PROCEDURE-EXIT.
+           STOP RUN.
+
+       PROCESA-ARCHIVO.
+           MOVE SPACES TO WS-NOMBRE-ARCHIVO.
+           MOVE FUNCTION TRIM(WS-REGISTRO-CONTROL) TO WS-NOMBRE-ARCHIVO.
+           OPEN INPUT INPUT-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING " FUNCTION TRIM(WS-NOMBRE-ARCHIVO)
+                  ", FILE STATUS: " WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-EOF = 'Y'
+                  READ INPUT-FILE
+                     AT END MOVE 'Y' TO WS-EOF
+                     NOT AT END PERFORM ACUMULA-REGISTRO
+                  END-READ
+               END-PERFORM
+               MOVE 'N' TO WS-EOF
+               CLOSE INPUT-FILE
+           END-IF.
+
+       ACUMULA-REGISTRO.
+           ADD TRANS-AMOUNT TO WS-TOTAL-ARCHIVO
+           ADD 1 TO WS-RECORD-COUNT
+
+           MOVE result TO var1
+           MOVE TRANS-AMOUNT TO var2
+           CALL "SUMACALC" USING var1, var2, result,
+                                  var1-f, var2-f, result-f.
+
+       COMPARA-TOTALES.
+           MOVE WS-TOTAL-ARCHIVO TO WS-TOTAL-ARCHIVO-F.
+           MOVE result TO WS-TOTAL-CALCULADO-F.
+
+           DISPLAY "REGISTROS LEIDOS: " WS-RECORD-COUNT.
+           DISPLAY "TOTAL DE ARCHIVO (control): "
+               FUNCTION TRIM(WS-TOTAL-ARCHIVO-F).
+           DISPLAY "TOTAL CALCULADO VIA SUMA: "
+               FUNCTION TRIM(WS-TOTAL-CALCULADO-F).
+
+           IF WS-TOTAL-ARCHIVO = result
+               DISPLAY "CONCILIACION OK: LOS TOTALES COINCIDEN."
+           ELSE
+               SUBTRACT result FROM WS-TOTAL-ARCHIVO
+                   GIVING WS-DIFERENCIA-F
+               DISPLAY ANGULAR-DERECHA
+                   " CONCILIACION FALLIDA: LOS TOTALES NO "
+                   "COINCIDEN. DIFERENCIA: "
+                   FUNCTION TRIM(WS-DIFERENCIA-F) " "
+                   ANGULAR-IZQUIERDA
+           END-IF.
+
+       END PROGRAM RECONCILIACION.
