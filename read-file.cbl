@@ -9,23 +9,165 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "data/input.txt"
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-NOMBRE-ARCHIVO
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT ARCHIVO-CONTROL ASSIGN TO "data/control.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS-CONTROL.
+           SELECT ARCHIVO-CHECKPOINT ASSIGN TO "data/checkpoint.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
-       01  INPUT-RECORD PIC X(10).
+           COPY "registro-entrada.cpy".
+       FD  ARCHIVO-CONTROL.
+       01  WS-REGISTRO-CONTROL PIC X(40).
+       FD  ARCHIVO-CHECKPOINT.
+       01  WS-REGISTRO-CHECKPOINT PIC 9(05).
        WORKING-STORAGE SECTION.
        01  WS-EOF       PIC A(1) VALUE 'N'.
+       01  WS-EOF-CONTROL PIC A(1) VALUE 'N'.
+       01  WS-RECORD-COUNT PIC 9(5) VALUE ZERO.
+       01  WS-RECORD-COUNT-F PIC Z(4)9.
+       01  WS-RECORD-COUNT-ARCHIVO PIC 9(5) VALUE ZERO.
+       01  WS-RECORD-COUNT-ARCHIVO-F PIC Z(4)9.
+       01  WS-FILE-STATUS PIC X(02).
+       01  WS-FILE-STATUS-CONTROL PIC X(02).
+       01  WS-NOMBRE-ARCHIVO PIC X(40).
+       01  WS-PRIMER-ARCHIVO PIC X(01) VALUE 'S'.
+       01  WS-PARM-INICIO PIC X(08).
+       01  WS-REGISTRO-INICIO PIC 9(05) VALUE ZERO.
+       01  WS-CONTADOR-SALTO PIC 9(05).
+       01  WS-NOMBRE-PROGRAMA PIC X(30) VALUE "INTRO-TO-COBOL".
+       01  WS-NUMERO-PAGINA   PIC 9(03) VALUE 1.
+       01  WS-CODIGO-RETORNO  PIC 9(03) VALUE ZERO.
+       01  WS-FECHA-HORA      PIC X(21).
+       01  WS-FECHA-PARTES.
+           05  WS-MARCA-ANIO  PIC 9(04).
+           05  WS-MARCA-MES   PIC 9(02).
+           05  WS-MARCA-DIA   PIC 9(02).
+           05  WS-MARCA-HORA  PIC 9(02).
+           05  WS-MARCA-MIN   PIC 9(02).
+           05  WS-MARCA-SEG   PIC 9(02).
+       01  WS-MARCA-TIEMPO-F  PIC X(19).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            OPEN INPUT INPUT-FILE.
-            PERFORM UNTIL WS-EOF = 'Y'
-               READ INPUT-FILE
-                  AT END MOVE 'Y' TO WS-EOF
-                  NOT AT END DISPLAY INPUT-RECORD
+            MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA.
+            MOVE WS-FECHA-HORA(1:4)  TO WS-MARCA-ANIO.
+            MOVE WS-FECHA-HORA(5:2)  TO WS-MARCA-MES.
+            MOVE WS-FECHA-HORA(7:2)  TO WS-MARCA-DIA.
+            MOVE WS-FECHA-HORA(9:2)  TO WS-MARCA-HORA.
+            MOVE WS-FECHA-HORA(11:2) TO WS-MARCA-MIN.
+            MOVE WS-FECHA-HORA(13:2) TO WS-MARCA-SEG.
+            STRING WS-MARCA-DIA DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-MARCA-MES     DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-MARCA-ANIO    DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-MARCA-HORA    DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-MARCA-MIN     DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-MARCA-SEG     DELIMITED BY SIZE
+               INTO WS-MARCA-TIEMPO-F.
+            CALL "ENCABEZADO" USING WS-NOMBRE-PROGRAMA,
+               WS-NUMERO-PAGINA, "E".
+            ACCEPT WS-PARM-INICIO FROM COMMAND-LINE.
+            IF FUNCTION TRIM(WS-PARM-INICIO) IS NUMERIC
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARM-INICIO))
+                  TO WS-REGISTRO-INICIO
+            END-IF.
+            MOVE WS-REGISTRO-INICIO TO WS-RECORD-COUNT.
+            MOVE 'N' TO WS-EOF-CONTROL.
+            MOVE 'S' TO WS-PRIMER-ARCHIVO.
+            OPEN INPUT ARCHIVO-CONTROL.
+            IF WS-FILE-STATUS-CONTROL NOT = "00"
+               DISPLAY "ERROR OPENING ARCHIVO-CONTROL, FILE STATUS: "
+                  WS-FILE-STATUS-CONTROL
+               MOVE 16 TO RETURN-CODE
+               GO TO MAIN-PROCEDURE-EXIT
+            END-IF.
+            OPEN OUTPUT ARCHIVO-CHECKPOINT.
+            PERFORM UNTIL WS-EOF-CONTROL = 'Y'
+               READ ARCHIVO-CONTROL
+                  AT END MOVE 'Y' TO WS-EOF-CONTROL
+                  NOT AT END PERFORM PROCESA-ARCHIVO
                END-READ
             END-PERFORM.
-            CLOSE INPUT-FILE.
-            STOP RUN.
+            CLOSE ARCHIVO-CONTROL.
+            CLOSE ARCHIVO-CHECKPOINT.
+            MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-F.
+            DISPLAY "[" FUNCTION TRIM(WS-MARCA-TIEMPO-F) "] "
+               "TOTAL RECORDS READ (TODOS LOS ARCHIVOS): "
+               WS-RECORD-COUNT-F.
+       MAIN-PROCEDURE-EXIT.
+            MOVE RETURN-CODE TO WS-CODIGO-RETORNO.
+            CALL "ENCABEZADO" USING WS-NOMBRE-PROGRAMA,
+               WS-NUMERO-PAGINA, "P".
+            MOVE WS-CODIGO-RETORNO TO RETURN-CODE.
+            GOBACK.
+
+       PROCESA-ARCHIVO.
+            MOVE SPACES TO WS-NOMBRE-ARCHIVO.
+            MOVE FUNCTION TRIM(WS-REGISTRO-CONTROL)
+               TO WS-NOMBRE-ARCHIVO.
+            MOVE ZERO TO WS-RECORD-COUNT-ARCHIVO.
+            IF WS-PRIMER-ARCHIVO = 'S' AND WS-REGISTRO-INICIO > ZERO
+               MOVE WS-REGISTRO-INICIO TO WS-RECORD-COUNT-ARCHIVO
+            END-IF.
+            OPEN INPUT INPUT-FILE.
+            IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING " FUNCTION TRIM(WS-NOMBRE-ARCHIVO)
+                  ", FILE STATUS: " WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+            ELSE
+               IF WS-PRIMER-ARCHIVO = 'S' AND WS-REGISTRO-INICIO > ZERO
+                  DISPLAY "RESUMING AFTER RECORD: " WS-REGISTRO-INICIO
+                  MOVE ZERO TO WS-CONTADOR-SALTO
+                  PERFORM SALTA-REGISTRO
+                     UNTIL WS-CONTADOR-SALTO >= WS-REGISTRO-INICIO
+                        OR WS-EOF = 'Y'
+                  IF WS-EOF = 'Y'
+                     DISPLAY "WARNING: RESTART POSITION "
+                        WS-REGISTRO-INICIO
+                        " IS PAST END OF FILE "
+                        FUNCTION TRIM(WS-NOMBRE-ARCHIVO)
+                  END-IF
+               END-IF
+               PERFORM UNTIL WS-EOF = 'Y'
+                  READ INPUT-FILE
+                     AT END MOVE 'Y' TO WS-EOF
+                     NOT AT END
+                        DISPLAY "[" FUNCTION TRIM(WS-MARCA-TIEMPO-F)
+                           "] ACCOUNT: " ACCOUNT-ID
+                           " AMOUNT: " TRANS-AMOUNT
+                           " DATE: " TRANS-DATE
+                        ADD 1 TO WS-RECORD-COUNT-ARCHIVO
+                        ADD 1 TO WS-RECORD-COUNT
+                        PERFORM ESCRIBE-CHECKPOINT
+                  END-READ
+               END-PERFORM
+               MOVE 'N' TO WS-EOF
+               MOVE WS-RECORD-COUNT-ARCHIVO TO WS-RECORD-COUNT-ARCHIVO-F
+               DISPLAY "RECORDS READ FROM "
+                  FUNCTION TRIM(WS-NOMBRE-ARCHIVO) ": "
+                  WS-RECORD-COUNT-ARCHIVO-F
+               CLOSE INPUT-FILE
+            END-IF.
+            MOVE 'N' TO WS-PRIMER-ARCHIVO.
+
+       SALTA-REGISTRO.
+            READ INPUT-FILE
+               AT END MOVE 'Y' TO WS-EOF
+            END-READ.
+            ADD 1 TO WS-CONTADOR-SALTO.
+
+       ESCRIBE-CHECKPOINT.
+            IF FUNCTION MOD(WS-RECORD-COUNT, 100) = 0
+               MOVE WS-RECORD-COUNT TO WS-REGISTRO-CHECKPOINT
+               WRITE WS-REGISTRO-CHECKPOINT
+            END-IF.
+
        END PROGRAM INTRO-TO-COBOL.
