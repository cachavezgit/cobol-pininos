@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: campos-suma.cpy
+      * Purpose:  Campos compartidos por TEST-VARIABLES y
+      *           OPERACIONES-MATEMATICAS para la operacion de suma,
+      *           usados junto con el subprograma SUMACALC.
+      ******************************************************************
+           01      var1    PICTURE     S9(5)V99.
+           01      var2    PICTURE     S9(5)V99.
+           01      result  PICTURE     S9(5)V99.
+           01      var1-f  PICTURE     -(5)9,99.
+           01      var2-f  PICTURE     -(5)9,99.
+           01      result-f PICTURE    -(5)9,99.
