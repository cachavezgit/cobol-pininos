@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: registro-entrada.cpy
+      * Purpose:  Layout of one line in the daily input file read by
+      *           INTRO-TO-COBOL (account id, amount, transaction date).
+      ******************************************************************
+       01  INPUT-RECORD.
+           05  ACCOUNT-ID          PIC X(10).
+           05  TRANS-AMOUNT        PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  TRANS-DATE          PIC X(08).
