@@ -9,44 +9,330 @@
        AUTHOR CARLOS IVAN CHAVEZ FUENTES.
        DATE-WRITTEN "25/12/25".
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA
+               SYMBOLIC CHARACTERS ANGULAR-DERECHA IS 61
+                                   ANGULAR-IZQUIERDA IS 63.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-TRANSACCIONES
+           ASSIGN TO "data/transacciones.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS estado-archivo-transacciones.
+           SELECT ARCHIVO-RESULTADOS
+           ASSIGN TO "data/resultados.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS estado-archivo-resultados.
+           SELECT ARCHIVO-AUDITORIA
+           ASSIGN TO "data/auditoria.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS estado-archivo-auditoria.
+           SELECT ARCHIVO-REPORTE
+           ASSIGN TO "data/reporte-diario.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS estado-archivo-reporte.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ARCHIVO-TRANSACCIONES.
+       01  registro-transaccion.
+           05  trans-operacion    PICTURE X(01).
+           05  trans-var1         PICTURE S9(5)V99
+                                   SIGN LEADING SEPARATE.
+           05  trans-var2         PICTURE S9(5)V99
+                                   SIGN LEADING SEPARATE.
+
+       FD  ARCHIVO-RESULTADOS.
+       01  registro-resultado          PICTURE X(80).
+
+       FD  ARCHIVO-AUDITORIA.
+       01  registro-auditoria          PICTURE X(60).
+
+       FD  ARCHIVO-REPORTE.
+       01  registro-reporte            PICTURE X(80).
+
        WORKING-STORAGE SECTION.
-           01      var1    PICTURE     9(5).
-           01      var2    PICTURE     9(5).
-           01      result  PICTURE     9(5).
-           01      var1-f  PICTURE     Z(4)9.
-           01      var2-f  PICTURE     Z(4)9.
-           01      result-f PICTURE    Z(4)9.
+           COPY "campos-suma.cpy".
+           01      modo-ejecucion  PICTURE X(05).
+           01      lote-fin        PICTURE X(01) VALUE 'N'.
+           01      division-invalida PICTURE X(01) VALUE 'N'.
+           01      multiplicacion-invalida PICTURE X(01) VALUE 'N'.
+           01      codigo-operacion-actual PICTURE X(01).
+           01      estado-archivo-auditoria PICTURE X(02).
+           01      estado-archivo-reporte   PICTURE X(02).
+           01      estado-archivo-transacciones PICTURE X(02).
+           01      estado-archivo-resultados    PICTURE X(02).
+           01      nombre-programa PICTURE X(30) VALUE
+                       "OPERACIONES-MATEMATICAS".
+           01      numero-pagina   PICTURE 9(03) VALUE 1.
+           01      entrada-texto   PICTURE X(10).
+           01      entrada-valida  PICTURE X(01) VALUE 'N'.
+           01      codigo-retorno  PICTURE 9(03) VALUE ZERO.
+           01      total-reporte   PICTURE S9(7)V99 VALUE ZERO.
+           01      total-reporte-f PICTURE -(7)9,99.
+           01      marca-fecha-hora PICTURE X(21).
+           01      marca-partes.
+               05      marca-anio  PICTURE 9(04).
+               05      marca-mes   PICTURE 9(02).
+               05      marca-dia   PICTURE 9(02).
+               05      marca-hora  PICTURE 9(02).
+               05      marca-min   PICTURE 9(02).
+               05      marca-seg   PICTURE 9(02).
+           01      marca-tiempo-f  PICTURE X(19).
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "THIS IS MAIN PROCEDURE"
-           PERFORM READ-INPUT
-           PERFORM SUMA.
-           PERFORM RESTA.
-           PERFORM MULTIPLICA.
-           STOP RUN.
+           MOVE FUNCTION CURRENT-DATE TO marca-fecha-hora
+           MOVE marca-fecha-hora(1:4)  TO marca-anio
+           MOVE marca-fecha-hora(5:2)  TO marca-mes
+           MOVE marca-fecha-hora(7:2)  TO marca-dia
+           MOVE marca-fecha-hora(9:2)  TO marca-hora
+           MOVE marca-fecha-hora(11:2) TO marca-min
+           MOVE marca-fecha-hora(13:2) TO marca-seg
+           STRING marca-dia   DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               marca-mes      DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               marca-anio     DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               marca-hora     DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               marca-min      DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               marca-seg      DELIMITED BY SIZE
+               INTO marca-tiempo-f
+           CALL "ENCABEZADO" USING nombre-programa, numero-pagina, "E"
+           OPEN EXTEND ARCHIVO-AUDITORIA
+           IF estado-archivo-auditoria NOT = "00"
+               OPEN OUTPUT ARCHIVO-AUDITORIA
+               CLOSE ARCHIVO-AUDITORIA
+               OPEN EXTEND ARCHIVO-AUDITORIA
+           END-IF
+           OPEN EXTEND ARCHIVO-REPORTE
+           IF estado-archivo-reporte NOT = "00"
+               OPEN OUTPUT ARCHIVO-REPORTE
+               CLOSE ARCHIVO-REPORTE
+               OPEN EXTEND ARCHIVO-REPORTE
+           END-IF
+           PERFORM ESCRIBE-ENCABEZADO-REPORTE
+           MOVE ZERO TO total-reporte
+           ACCEPT modo-ejecucion FROM COMMAND-LINE
+           IF modo-ejecucion = "BATCH"
+               PERFORM PROCESO-LOTE
+           ELSE
+               MOVE 'N' TO division-invalida
+               MOVE 'N' TO multiplicacion-invalida
+               PERFORM READ-INPUT
+               PERFORM SUMA
+               PERFORM RESTA
+               PERFORM MULTIPLICA
+               PERFORM DIVIDE-OP
+           END-IF
+           PERFORM ESCRIBE-PIE-REPORTE
+           CLOSE ARCHIVO-AUDITORIA
+           CLOSE ARCHIVO-REPORTE
+           MOVE RETURN-CODE TO codigo-retorno
+           CALL "ENCABEZADO" USING nombre-programa, numero-pagina, "P"
+           MOVE codigo-retorno TO RETURN-CODE
+           GOBACK.
+
+       PROCESO-LOTE.
+           MOVE 'N' TO lote-fin
+           OPEN INPUT ARCHIVO-TRANSACCIONES
+           IF estado-archivo-transacciones NOT = "00"
+               DISPLAY "ERROR OPENING ARCHIVO-TRANSACCIONES, FILE "
+                   "STATUS: " estado-archivo-transacciones
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT ARCHIVO-RESULTADOS
+               IF estado-archivo-resultados NOT = "00"
+                   DISPLAY "ERROR OPENING ARCHIVO-RESULTADOS, FILE "
+                       "STATUS: " estado-archivo-resultados
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE ARCHIVO-TRANSACCIONES
+               ELSE
+                   PERFORM UNTIL lote-fin = 'Y'
+                       READ ARCHIVO-TRANSACCIONES
+                           AT END MOVE 'Y' TO lote-fin
+                           NOT AT END PERFORM PROCESA-TRANSACCION
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-TRANSACCIONES
+                   CLOSE ARCHIVO-RESULTADOS
+               END-IF
+           END-IF.
+
+       PROCESA-TRANSACCION.
+           MOVE trans-var1 TO var1
+           MOVE trans-var2 TO var2
+           MOVE 'N' TO division-invalida
+           MOVE 'N' TO multiplicacion-invalida
+           EVALUATE trans-operacion
+               WHEN 'S'
+                   PERFORM SUMA
+               WHEN 'R'
+                   PERFORM RESTA
+               WHEN 'M'
+                   PERFORM MULTIPLICA
+               WHEN 'D'
+                   PERFORM DIVIDE-OP
+               WHEN OTHER
+                   DISPLAY "Codigo de operacion invalido: "
+                       trans-operacion
+           END-EVALUATE
+           IF trans-operacion = 'S' OR 'R' OR 'M' OR 'D'
+               PERFORM ESCRIBE-RESULTADO
+           END-IF.
+
+       ESCRIBE-RESULTADO.
+           MOVE SPACES TO registro-resultado
+           IF division-invalida = 'Y'
+               STRING trans-operacion  DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   var1-f              DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   var2-f              DELIMITED BY SIZE
+                   " DIVISION ENTRE CERO" DELIMITED BY SIZE
+                   INTO registro-resultado
+           ELSE
+               IF multiplicacion-invalida = 'Y'
+                   STRING trans-operacion  DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       var1-f              DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       var2-f              DELIMITED BY SIZE
+                       " DESBORDAMIENTO" DELIMITED BY SIZE
+                       INTO registro-resultado
+               ELSE
+                   STRING trans-operacion  DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       var1-f              DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       var2-f              DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       result-f            DELIMITED BY SIZE
+                       INTO registro-resultado
+               END-IF
+           END-IF
+           WRITE registro-resultado.
+
+       ESCRIBE-AUDITORIA.
+           MOVE SPACES TO registro-auditoria
+           STRING "[" DELIMITED BY SIZE
+               FUNCTION TRIM(marca-tiempo-f) DELIMITED BY SIZE
+               "] "                        DELIMITED BY SIZE
+               codigo-operacion-actual     DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               var1-f                      DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               var2-f                      DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               result-f                    DELIMITED BY SIZE
+               INTO registro-auditoria
+           WRITE registro-auditoria.
+
+       ESCRIBE-ENCABEZADO-REPORTE.
+           MOVE SPACES TO registro-reporte
+           STRING ANGULAR-DERECHA           DELIMITED BY SIZE
+               " REPORTE DIARIO "           DELIMITED BY SIZE
+               FUNCTION TRIM(nombre-programa) DELIMITED BY SIZE
+               " "                          DELIMITED BY SIZE
+               FUNCTION TRIM(marca-tiempo-f) DELIMITED BY SIZE
+               " "                          DELIMITED BY SIZE
+               ANGULAR-IZQUIERDA            DELIMITED BY SIZE
+               INTO registro-reporte
+           WRITE registro-reporte.
+
+       ESCRIBE-REPORTE.
+           MOVE SPACES TO registro-reporte
+           IF division-invalida = 'Y'
+               STRING "[" DELIMITED BY SIZE
+                   FUNCTION TRIM(marca-tiempo-f) DELIMITED BY SIZE
+                   "] "                    DELIMITED BY SIZE
+                   codigo-operacion-actual DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   var1-f              DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   var2-f              DELIMITED BY SIZE
+                   " DIVISION ENTRE CERO" DELIMITED BY SIZE
+                   INTO registro-reporte
+           ELSE
+               STRING "[" DELIMITED BY SIZE
+                   FUNCTION TRIM(marca-tiempo-f) DELIMITED BY SIZE
+                   "] "                    DELIMITED BY SIZE
+                   codigo-operacion-actual DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   var1-f              DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   var2-f              DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   result-f            DELIMITED BY SIZE
+                   INTO registro-reporte
+               ADD result TO total-reporte
+           END-IF
+           WRITE registro-reporte.
+
+       ESCRIBE-PIE-REPORTE.
+           MOVE SPACES TO registro-reporte
+           MOVE total-reporte TO total-reporte-f
+           STRING ANGULAR-DERECHA           DELIMITED BY SIZE
+               " TOTAL DEL DIA: "           DELIMITED BY SIZE
+               FUNCTION TRIM(total-reporte-f) DELIMITED BY SIZE
+               " "                          DELIMITED BY SIZE
+               FUNCTION TRIM(marca-tiempo-f) DELIMITED BY SIZE
+               " "                          DELIMITED BY SIZE
+               ANGULAR-IZQUIERDA            DELIMITED BY SIZE
+               INTO registro-reporte
+           WRITE registro-reporte.
 
        READ-INPUT.
+           MOVE 'N' TO entrada-valida
+           PERFORM SOLICITA-VAR1 UNTIL entrada-valida = 'S'
+           MOVE 'N' TO entrada-valida
+           PERFORM SOLICITA-VAR2 UNTIL entrada-valida = 'S'.
+
+       SOLICITA-VAR1.
            DISPLAY "Introduzca el primer valor:"
-           ACCEPT var1.
+           ACCEPT entrada-texto
+           IF entrada-texto NOT = SPACES
+               AND FUNCTION TRIM(entrada-texto) IS NUMERIC
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(entrada-texto))
+                   TO var1
+               MOVE 'S' TO entrada-valida
+           ELSE
+               DISPLAY "Valor invalido, capture solo numeros."
+           END-IF.
+
+       SOLICITA-VAR2.
            DISPLAY "Introduzca el segundo valor:"
-           ACCEPT var2.
+           ACCEPT entrada-texto
+           IF entrada-texto NOT = SPACES
+               AND FUNCTION TRIM(entrada-texto) IS NUMERIC
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(entrada-texto))
+                   TO var2
+               MOVE 'S' TO entrada-valida
+           ELSE
+               DISPLAY "Valor invalido, capture solo numeros."
+           END-IF.
 
        SUMA.
-           ADD var1, var2 GIVING result.
+           CALL "SUMACALC" USING var1, var2, result,
+                                  var1-f, var2-f, result-f.
 
-           MOVE var1 TO var1-f.
-           MOVE Var2 TO var2-f.
-           MOVE result TO result-f.
-
-           DISPLAY "Los valores ingresados fueron: " 
+           DISPLAY "[" FUNCTION TRIM(marca-tiempo-f) "] "
+               "Los valores ingresados fueron: "
                FUNCTION TRIM(var1-f) " y " FUNCTION TRIM(var2-f)
-               ". Esos valores sumados nos dan: " 
+               ". Esos valores sumados nos dan: "
                FUNCTION TRIM(result-f).
-       
+
+           MOVE 'S' TO codigo-operacion-actual
+           PERFORM ESCRIBE-AUDITORIA
+           PERFORM ESCRIBE-REPORTE.
+
        RESTA.
            SUBTRACT var2 FROM var1 GIVING result.
 
@@ -54,21 +340,62 @@
            MOVE Var2 TO var2-f.
            MOVE result TO result-f.
 
-           DISPLAY "Los valores ingresados fueron: " 
+           DISPLAY "[" FUNCTION TRIM(marca-tiempo-f) "] "
+               "Los valores ingresados fueron: "
                FUNCTION TRIM(var1-f) " y " FUNCTION TRIM(var2-f)
-               ". Esos valores restados nos dan: " 
-               FUNCTION TRIM(result-f).     
+               ". Esos valores restados nos dan: "
+               FUNCTION TRIM(result-f).
+
+           MOVE 'R' TO codigo-operacion-actual
+           PERFORM ESCRIBE-AUDITORIA
+           PERFORM ESCRIBE-REPORTE.
 
        MULTIPLICA.
-           MULTIPLY var1 BY var2 GIVING result.
+           MOVE var1 TO var1-f
+           MOVE var2 TO var2-f
+           MULTIPLY var1 BY var2 GIVING result
+               ON SIZE ERROR
+                   MOVE 'Y' TO multiplicacion-invalida
+                   DISPLAY "[" FUNCTION TRIM(marca-tiempo-f) "] "
+                       "DESBORDAMIENTO: " FUNCTION TRIM(var1-f)
+                       " POR " FUNCTION TRIM(var2-f)
+                       " NO CABE EN EL CAMPO RESULTADO."
+               NOT ON SIZE ERROR
+                   MOVE 'N' TO multiplicacion-invalida
+                   MOVE result TO result-f
 
-           MOVE var1 TO var1-f.
-           MOVE var2 TO var2-f.
-           MOVE result TO result-f.
+                   DISPLAY "[" FUNCTION TRIM(marca-tiempo-f) "] "
+                       "Los valores ingresados fueron: "
+                       FUNCTION TRIM(var1-f) " y " FUNCTION TRIM(var2-f)
+                       ". Esos valores multiplicados nos dan: "
+                       FUNCTION TRIM(result-f)
 
-           DISPLAY "Los valores ingresados fueron: " 
-               FUNCTION TRIM(var1-f) " y " FUNCTION TRIM(var2-f)
-               ". Esos valores multiplicados nos dan: " 
-               FUNCTION TRIM(result-f).  
+                   MOVE 'M' TO codigo-operacion-actual
+                   PERFORM ESCRIBE-AUDITORIA
+                   PERFORM ESCRIBE-REPORTE
+           END-MULTIPLY.
+
+       DIVIDE-OP.
+           MOVE var1 TO var1-f
+           MOVE var2 TO var2-f
+           IF var2 = 0
+               DISPLAY "No se puede dividir entre cero."
+               MOVE 'Y' TO division-invalida
+           ELSE
+               DIVIDE var1 BY var2 GIVING result
+
+               MOVE result TO result-f
+               MOVE 'N' TO division-invalida
+
+               DISPLAY "[" FUNCTION TRIM(marca-tiempo-f) "] "
+               "Los valores ingresados fueron: "
+                   FUNCTION TRIM(var1-f) " y " FUNCTION TRIM(var2-f)
+                   ". Esos valores divididos nos dan: "
+                   FUNCTION TRIM(result-f)
+
+               MOVE 'D' TO codigo-operacion-actual
+               PERFORM ESCRIBE-AUDITORIA
+               PERFORM ESCRIBE-REPORTE
+           END-IF.
 
        END PROGRAM OPERACIONES-MATEMATICAS.
