@@ -0,0 +1,52 @@
+      ******************************************************************
+      * Author: Carlos Ivan Chavez Fuentes
+      * Date: 08Ago26
+      * Purpose: Rutina compartida de encabezado/pie de reporte, para
+      *          que todo programa de este taller imprima con el mismo
+      *          estilo de casa (fecha, pagina, nombre de programa
+      *          enmarcados con los mismos caracteres simbolicos que
+      *          TEST-IDENTIFICATION usa para resaltar texto).
+      * Tectonics: cobc -m encabezado.cbl
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ENCABEZADO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               SYMBOLIC CHARACTERS ANGULAR-DERECHA IS 61
+                                   ANGULAR-IZQUIERDA IS 63.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  ws-fecha-sistema        PICTURE X(08).
+       01  ws-fecha-partes.
+           05  ws-anio             PICTURE 9(04).
+           05  ws-mes              PICTURE 9(02).
+           05  ws-dia              PICTURE 9(02).
+
+       LINKAGE SECTION.
+       01  lk-programa             PICTURE X(30).
+       01  lk-pagina               PICTURE 9(03).
+       01  lk-tipo                 PICTURE X(01).
+
+       PROCEDURE DIVISION USING lk-programa, lk-pagina, lk-tipo.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-fecha-sistema
+           MOVE ws-fecha-sistema(1:4) TO ws-anio
+           MOVE ws-fecha-sistema(5:2) TO ws-mes
+           MOVE ws-fecha-sistema(7:2) TO ws-dia
+
+           IF lk-tipo = 'P'
+               DISPLAY ANGULAR-DERECHA " FIN DE "
+                   FUNCTION TRIM(lk-programa) " "
+                   ANGULAR-IZQUIERDA
+           ELSE
+               DISPLAY ANGULAR-DERECHA " "
+                   FUNCTION TRIM(lk-programa)
+                   "  FECHA " ws-dia "/" ws-mes "/" ws-anio
+                   "  PAGINA " lk-pagina " "
+                   ANGULAR-IZQUIERDA
+           END-IF
+
+           GOBACK.
+
+       END PROGRAM ENCABEZADO.
