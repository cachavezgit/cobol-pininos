@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Author: Carlos Ivan Chavez Fuentes
+      * Date: 08Ago26
+      * Purpose: Logica de suma compartida por TEST-VARIABLES y
+      *          OPERACIONES-MATEMATICAS, para que una correccion en el
+      *          redondeo o en el picture de edicion se haga una sola
+      *          vez en lugar de en cada programa que la usaba copiada.
+      * Tectonics: cobc -m sumacalc.cbl
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMACALC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       LINKAGE SECTION.
+           COPY "campos-suma.cpy".
+
+       PROCEDURE DIVISION USING var1, var2, result,
+                                 var1-f, var2-f, result-f.
+       MAIN-PROCEDURE.
+           ADD var1, var2 GIVING result.
+
+           MOVE var1   TO var1-f.
+           MOVE var2   TO var2-f.
+           MOVE result TO result-f.
+
+           GOBACK.
+
+       END PROGRAM SUMACALC.
