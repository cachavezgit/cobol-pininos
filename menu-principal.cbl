@@ -0,0 +1,55 @@
+      ******************************************************************
+      * Author: Carlos Ivan Chavez Fuentes
+      * Date: 08Ago26
+      * Purpose: Punto de entrada unico para las herramientas COBOL de
+      *          este taller (OPERACIONES-MATEMATICAS, INTRO-TO-COBOL y
+      *          TEST-VARIABLES), para que un operador no tenga que
+      *          recordar el nombre de cada programa por separado.
+      * Tectonics: cobc -x menu-principal.cbl
+      *            (requiere OPERACIONES-MATEMATICAS.so, INTRO-TO-COBOL.so
+      *            y TEST-VARIABLES.so compilados con cobc -m y
+      *            visibles por COB_LIBRARY_PATH, ademas de los .so
+      *            que ya piden esos programas por su cuenta)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+       AUTHOR CARLOS IVAN CHAVEZ FUENTES.
+       DATE-WRITTEN "08/08/26".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01      seleccion-menu  PICTURE X(01).
+           01      fin-menu        PICTURE X(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "THIS IS MAIN PROCEDURE"
+           PERFORM MUESTRA-MENU UNTIL fin-menu = 'S'
+           STOP RUN.
+
+       MUESTRA-MENU.
+           DISPLAY " "
+           DISPLAY "==================================================="
+           DISPLAY " MENU PRINCIPAL - HERRAMIENTAS COBOL"
+           DISPLAY "==================================================="
+           DISPLAY " 1. EJECUTAR OPERACIONES ARITMETICAS"
+           DISPLAY " 2. LEER ARCHIVO DE DATOS"
+           DISPLAY " 3. SALIR"
+           DISPLAY " 4. SUMA RAPIDA (TEST-VARIABLES)"
+           DISPLAY "==================================================="
+           DISPLAY "Seleccione una opcion: "
+           ACCEPT seleccion-menu
+           EVALUATE seleccion-menu
+               WHEN '1'
+                   CALL "OPERACIONES-MATEMATICAS"
+               WHEN '2'
+                   CALL "INTRO-TO-COBOL"
+               WHEN '4'
+                   CALL "TEST-VARIABLES"
+               WHEN '3'
+                   MOVE 'S' TO fin-menu
+               WHEN OTHER
+                   DISPLAY "Opcion invalida, intente de nuevo."
+           END-EVALUATE.
+
+       END PROGRAM MENU-PRINCIPAL.
